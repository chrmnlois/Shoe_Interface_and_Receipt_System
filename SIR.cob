@@ -31,11 +31,39 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS BrandName.
+       *>  CUSTOMERFILE KEEPS ONE RUNNING RECORD PER CUSTOMER SO A CUSTOMER'S
+       *>  VISIT COUNT AND TOTAL SPENT CAN BE LOOKED UP AGAIN LATER
+           SELECT CustomerFile ASSIGN TO "Customer.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CustName.
+       *>  PRICELOGFILE KEEPS A PERMANENT RECORD OF EVERY PRICE CHANGE MADE
+       *>  IN EditPrice - OLD PRICE, NEW PRICE, AND THE DATE OF THE CHANGE
+           SELECT PriceLogFile ASSIGN TO "PriceLog.txt"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WSPLogStatus.
        *>  THESE REMAINING FILE ARE FOR THE LOGICAL TRANSFER
        *>  AND USE OF DATA FOR FILE HANDLING
            SELECT ReceiptFile ASSIGN TO "Receipt.txt"
                ORGANIZATION IS SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WSRcptStatus.
+       *>  COUNTERFILE JUST HOLDS THE LAST RECEIPT NUMBER USED
+       *>  SO A RECEIPT NUMBER IS NEVER REUSED BETWEEN RUNS OF THE PROGRAM
+           SELECT CounterFile ASSIGN TO "RcptCtr.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSCtrStatus.
+
+       *>  RECEIPTARCHIVEFILE HOLDS EVERY JOURNAL RECORD FROM PAST CLOSED DAYS
+       *>  ACCTEXPORTFILE IS THE PLAIN DELIMITED FILE THE ACCOUNTING SYSTEM READS
+           SELECT ReceiptArchiveFile ASSIGN TO "ReceiptArchive.txt"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WSArchStatus.
+
+           SELECT AcctExportFile ASSIGN TO "AcctExport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT TempFile ASSIGN TO "Temp.txt"
                ORGANIZATION IS LINE SEQUENTIAL
@@ -69,16 +97,34 @@
                02 ItemName.
                    03 Brand PIC X(3).
                    03 ItmName PIC X(17).
-               02 AvlColor PIC X(20).
-               02 AvlSizes PIC X(15).
+               02 AvlColor PIC X(48).
+               02 AvlSizes PIC X(36).
                02 Price PIC ZZZZ9.99.
                02 Stock PIC ZZZZZ9.
+               02 ReorderPt PIC ZZZZZ9.
        FD BrandFile.
            01 BrandData.
                02 BrandName PIC X(20).
                02 Sold PIC ZZ9.
+       FD CustomerFile.
+           01 CustomerData.
+               02 CustName PIC X(20).
+               02 CustPurchCount PIC 9(5).
+               02 CustTotalSpent PIC 9(8)V99.
+       FD PriceLogFile.
+           01 PriceLogRec.
+               02 PL-ITEM PIC X(20).
+               02 PL-OLDPRICE PIC ZZZZ9.99.
+               02 PL-NEWPRICE PIC ZZZZ9.99.
+               02 PL-DATE PIC X(10).
        FD ReceiptFile.
+       *>  RCPT-NO/RCPT-DATE/RCPT-CUSTNAME ARE CARRIED ON EVERY ITEM LINE
+       *>  SO A PAST SALE CAN BE FOUND AGAIN BY RECEIPT NUMBER OR CUSTOMER
+       *>  WITHOUT HAVING TO KEEP A SEPARATE HEADER RECORD
            01 RcptInfo.
+               02 RCPT-NO PIC 9(6).
+               02 RCPT-DATE PIC X(10).
+               02 RCPT-CUSTNAME PIC X(20).
                02 ITEM-DESC.
                    03 SHOE-NAME.
                        04 RBrand PIC X(3).
@@ -88,6 +134,25 @@
                    03 ITEM-QTY PIC ZZ9.
                    03 ITEM-PRICE PIC ZZZZZ9.99.
                    03 ITEM-AMOUNT PIC ZZZZZ9.99.
+       FD CounterFile.
+           01 CounterRec.
+               02 CTR-VALUE PIC 9(6).
+       FD ReceiptArchiveFile.
+           01 ArchRcptInfo.
+               02 ARCPT-NO PIC 9(6).
+               02 ARCPT-DATE PIC X(10).
+               02 ARCPT-CUSTNAME PIC X(20).
+               02 AITEM-DESC.
+                   03 ASHOE-NAME.
+                       04 ARBrand PIC X(3).
+                       04 ARItmName PIC X(17).
+                   03 ASHOE-COLOR PIC X(15).
+                   03 ASHOE-SIZE PIC X(2).
+                   03 AITEM-QTY PIC ZZ9.
+                   03 AITEM-PRICE PIC ZZZZZ9.99.
+                   03 AITEM-AMOUNT PIC ZZZZZ9.99.
+       FD AcctExportFile.
+           01 AcctExportRec PIC X(80).
        FD TopBrandFile.
            01 TBBrandData.
                02 TBBrandName PIC X(20).
@@ -129,25 +194,61 @@
        01 Choice PIC 9.
        01 StayOpen PIC X VALUE 'Y'.
        01 ItemExist Pic X.
+       01 StockExist PIC X.
+       01 ColorFound PIC X.
+       01 SizeFound PIC X.
        01 WSItemData.
                02 WSItemName.
                    03 WSBrand PIC X(3).
                    03 WSItmName PIC X(17).
-               02 WSAvlColor PIC X(20).
-               02 WSAvlSizes PIC X(15).
+               02 WSAvlColor PIC X(48).
+               02 WSAvlSizes PIC X(36).
                02 WSPrice PIC ZZZZ9.99.
                02 WSStock PIC ZZZZZ9.
+               02 WSReorderPt PIC ZZZZZ9.
 
        01 WSCrntdate PIC X(10).
        01 WSCustName PIC X(20).
+       01 WSRcptNo PIC 9(6).
+       01 WSRcptStatus PIC X(2).
+       01 WSCtrStatus PIC X(2).
+       01 WSArchStatus PIC X(2).
+       01 WSCloseDate PIC X(10).
+       01 WSDayTotal PIC 9(8)V99 VALUE 0.
+       01 WSDayPrintTotal PIC ZZZZZZZ9.99.
+       01 WSDayRcptCount PIC 9(6) VALUE 0.
+       01 WSLastRcptNo PIC 9(6) VALUE 0.
+       01 WSExportLine PIC X(80).
+       01 WSItemAmtNum PIC 9(7)V99.
+       01 WSReceiptTotal PIC 9(8)V99.
+       01 InqCustName PIC X(20).
+       01 WSPriceNum PIC 9(5)V99.
+       01 WSStockNum PIC 9(6).
+       01 WSItemValue PIC 9(11)V99.
+       01 WSPrintValue PIC ZZZZZZZZZZ9.99.
+       01 WSValAdidas PIC 9(11)V99 VALUE 0.
+       01 WSValPuma PIC 9(11)V99 VALUE 0.
+       01 WSValSketchers PIC 9(11)V99 VALUE 0.
+       01 WSValFila PIC 9(11)V99 VALUE 0.
+       01 WSValNike PIC 9(11)V99 VALUE 0.
+       01 WSValTotal PIC 9(11)V99 VALUE 0.
+       01 WSPLogStatus PIC X(2).
+       01 WSOldPrice PIC ZZZZ9.99.
+       01 WSPLDate PIC X(10).
+       01 WSSoldNum PIC 999.
+       01 WSDayTotalExport PIC 9(8).99.
+       01 WSCustTotalPrint PIC ZZZZZZ9.99.
        01 WSRcptInfo.
+               02 WSRCPT-NO PIC 9(6).
+               02 WSRCPT-DATE PIC X(10).
+               02 WSRCPT-CUSTNAME PIC X(20).
                02 WSITEM-DESC.
                    03 WSSHOE-NAME.
                        04 WSRBrand PIC X(3).
                        04 WSRItmName PIC X(17).
                    03 WSSHOE-COLOR PIC X(15).
-                   03 WSSHOE-SIZE PIC ZZZZ9.
-                   03 WSITEM-QTY PIC ZZZZZ9.
+                   03 WSSHOE-SIZE PIC X(2).
+                   03 WSITEM-QTY PIC ZZ9.
                    03 WSITEM-PRICE PIC ZZZZZ9.99.
                    03 WSITEM-AMOUNT PIC ZZZZZ9.99.
 
@@ -173,31 +274,30 @@
        01 ReStock PIC 999999.
        01 TempSold PIC 999.
        01 TempColor PIC X(10).
-       01 Color1 PIC X(10).
-       01 Color2 PIC X(10).
-       01 Color3 PIC X(10).
-       01 IDColor1 PIC X(20).
-       01 IDColor2 PIC X(20).
-       01 WSColor1 PIC X(3).
-       01 WSColor2 PIC X(3).
        01 TempSize PIC X(2).
-       01 Size1 PIC X(2).
-       01 Size2 PIC X(2).
-       01 Size3 PIC X(2).
-       01 Size4 PIC X(2).
-       01 Size5 PIC X(2).
-       01 IDSize1 PIC X(15).
-       01 IDSize2 PIC X(15).
-       01 IDSize3 PIC X(15).
-       01 IDSize4 PIC X(15).
-       01 IDSize5 PIC X(15).
        01 ColorCode2 PIC X(3).
        01 SizeCode2 PIC X(2).
        01 TempC PIC X(3).
        01 TempS PIC X(2).
-       01 FinalColor PIC X(20).
-       01 Clear PIC X(20).
-       01 FinalSIze PIC X(15).
+       01 FinalColor PIC X(48).
+       01 Clear PIC X(48).
+       01 FinalSIze PIC X(36).
+       *>  ColorTable/SizeTable HOLD AN ITEM'S COLORS AND SIZES AS A TABLE
+       *>  SO AN ITEM IS NOT ARTIFICIALLY CAPPED AT TWO COLORS OR FIVE SIZES
+       01 ColorTable.
+               02 ColorEntry OCCURS 12 TIMES PIC X(3).
+       01 ColorCountWS PIC 99.
+       01 ColorIdx PIC 99.
+       01 ColorPtr PIC 99.
+       01 ColorListBuild PIC X(48).
+       01 ColorListScratch PIC X(48).
+       01 SizeTable.
+               02 SizeEntry OCCURS 12 TIMES PIC X(2).
+       01 SizeCountWS PIC 99.
+       01 SizeIdx PIC 99.
+       01 SizePtr PIC 99.
+       01 SizeListBuild PIC X(36).
+       01 SizeListScratch PIC X(36).
        01 SortItem.
                02 SItemName PIC X(20).
                02 SPrice PIC ZZZZ9.99.
@@ -217,11 +317,17 @@
                DISPLAY "1.RECEIPT"
                DISPLAY "2.INVENTORY"
                DISPLAY "3.ITEM RECOMMENDATION"
+               DISPLAY "4.END OF DAY CLOSE"
+               DISPLAY "5.PROCESS RETURN"
+               DISPLAY "6.CUSTOMER INQUIRY"
                ACCEPT Num
                EVALUATE Num
                    WHEN 1 PERFORM Receipt
                    WHEN 2 PERFORM INVENTORY
                    WHEN 3 PERFORM ItemRecommend
+                   WHEN 4 PERFORM EndOfDay
+                   WHEN 5 PERFORM ProcessReturn
+                   WHEN 6 PERFORM CustomerInquiry
                    WHEN OTHER MOVE 'N' TO OpMen
                END-EVALUATE
            END-PERFORM.
@@ -233,12 +339,25 @@
        Receipt.
            DISPLAY "WELCOME TO RECEIPT".
            DISPLAY SPACE
-           OPEN OUTPUT ReceiptFile.
-           CLOSE ReceiptFile.
            DISPLAY "Enter Date Today (MM/DD/YYYY): " .
            ACCEPT WSCrntdate.
            DISPLAY "Enter Customer Name: "
            ACCEPT WSCustName.
+       *>  ASSIGN THE NEXT RECEIPT NUMBER FROM THE COUNTER FILE
+       *>  SO EVERY RECEIPT CAN BE FOUND AGAIN BY ITS OWN NUMBER
+           MOVE 0 TO CTR-VALUE.
+           OPEN INPUT CounterFile.
+           IF WSCtrStatus = "00"
+               READ CounterFile INTO CounterRec
+                   AT END MOVE 0 TO CTR-VALUE
+               END-READ
+               CLOSE CounterFile
+           END-IF.
+           ADD 1 TO CTR-VALUE.
+           MOVE CTR-VALUE TO WSRcptNo.
+           OPEN OUTPUT CounterFile.
+           WRITE CounterRec.
+           CLOSE CounterFile.
            GO TO RcptItems.
        *>  AN OPTION FOR A NEW RECEIPT OR GOING BACK TO MAIN MENU
        RcptOptions.
@@ -254,8 +373,16 @@
        RcptItems.
        *>  RECEIPT FILE IS EXTEND BECAUSE THIS PARAGRAPH LOOPS
        *>  AND AFTER IT LOOPS WE WANT TO APPEND THE NEXT ITEMS
+       *>  THE JOURNAL ACCUMULATES ACROSS THE WHOLE SHIFT SO EXTEND MUST NEVER
+       *>  TRUNCATE IT - IF THIS IS THE VERY FIRST SALE THE FILE WON'T EXIST YET
+       *>  SO IT IS CREATED EMPTY BEFORE BEING OPENED FOR EXTEND
        *>  INDEXED FILES ARE I-O FOR THE PURPOSE OF READ,WRITE,DELETE, AND REWRITE RECORDS
            OPEN EXTEND ReceiptFile.
+           IF WSRcptStatus NOT = "00"
+               OPEN OUTPUT ReceiptFile
+               CLOSE ReceiptFile
+               OPEN EXTEND ReceiptFile
+           END-IF.
            OPEN I-O InventoryFile.
            OPEN I-O BrandFile.
            OPEN I-O StockFile.
@@ -291,10 +418,6 @@
            DISPLAY "Enter Item Size: "
            ACCEPT SHOE-SIZE.
            MOVE SHOE-SIZE TO SizeCode.
-           DISPLAY "Enter Item Quantity: "
-           ACCEPT ITEM-QTY.
-           MOVE ITEM-QTY TO WSITEM-QTY.
-           MOVE ITEM-QTY TO TempQty.
            MOVE 'Y' TO ItemExist.
        *>  AFTER GETTING THE COLOR AND SIZE IT SCANS STOCKFILE IF IT IS AVAILABLE
            READ StockFile
@@ -308,9 +431,11 @@
                CLOSE BrandFile
                CLOSE StockFile
                GO TO RcptItems
-       *>  IF IT IS AVAILABLE IT WILL SUBTRACT THE PURCHASED QUANTITY FROM THE STOCK
+       *>  IF IT IS AVAILABLE IT WILL ASK FOR THE QUANTITY, MAKE SURE IT DOES NOT
+       *>  EXCEED WHAT IS ON THE SHELF, AND THEN SUBTRACT IT FROM THE STOCK
        *>  AFTER THAT IT WILL UPDATE THE STOCKFILE
            ELSE
+               PERFORM GetQty
                MOVE PerStock TO TempStock2
                SUBTRACT TempQty FROM TempStock2 GIVING ReStock
                MOVE ReStock TO PerStock
@@ -327,62 +452,11 @@
                END-DELETE
                DISPLAY 'REMOVING COLOR OR SIZE IN THE LIST'
                DISPLAY SPACE
-       *>  GETTING ALL THE AVAILABLE COLORS AND SIZE FROM THE INVENTORY
-               UNSTRING AvlColor DELIMITED BY ','
-               INTO Color1 Color2
-
-               UNSTRING AvlSizes DELIMITED BY ','
-               INTO Size1 Size2 Size3 Size4 Size5
-
-           STRING Size2 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size3 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size4 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size5 DELIMITED BY SPACE
-               INTO IDSize1
-
-           STRING Size1 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size3 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size4 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size5 DELIMITED BY SPACE
-               INTO IDSize2
-
-           STRING Size2 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size1 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size4 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size5 DELIMITED BY SPACE
-               INTO IDSize3
-
-           STRING Size2 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size3 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size1 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size5 DELIMITED BY SPACE
-               INTO IDSize4
-
-           STRING Size2 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size3 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size4 DELIMITED BY SPACE
-                  ',' DELIMITED BY SIZE
-                  Size1 DELIMITED BY SPACE
-               INTO IDSize5
-           MOVE SizeCode TO SizeCode2
-           MOVE ColorCode TO ColorCode2
-           CLOSE StockFile
-           MOVE 'N' TO ItemExist
-           MOVE'N' TO WSEOF
+               MOVE SizeCode TO SizeCode2
+               MOVE ColorCode TO ColorCode2
+               CLOSE StockFile
+               MOVE 'N' TO ItemExist
+               MOVE'N' TO WSEOF
        *>  READS THE STOCKFILE IF THAT COLOR FOR AN ITEM IS STILL AVAILABLE
            OPEN I-O StockFile
            PERFORM UNTIL WSEOF='Y'
@@ -396,15 +470,12 @@
                END-READ
            END-PERFORM
            CLOSE StockFile
-
-           MOVE Color1 TO WSColor1
-           MOVE Color2 TO WSColor2
-       *>  IF IT IS NOT AVAILABLE ANYMORE IT WILL BE REMOVED FROM THE INVENTORY
+       *>  IF IT IS NOT AVAILABLE ANYMORE IT WILL BE REMOVED FROM THE INVENTORY'S
+       *>  COLOR LIST - THE LIST IS SPLIT INTO A TABLE AND REBUILT WITHOUT IT SO
+       *>  THE ITEM IS NOT LIMITED TO ONLY TWO COLORS
            IF ItemExist = "N"
-               EVALUATE ColorCode2
-               WHEN WSColor1 MOVE Color2 TO AvlColor
-               WHEN WSColor2 MOVE Color1 TO AvlColor
-               END-EVALUATE
+               PERFORM SplitColorList
+               PERFORM RemoveColorFromList
                REWRITE ItemData
                END-REWRITE
            END-IF
@@ -423,16 +494,11 @@
                END-READ
            END-PERFORM
            CLOSE StockFile.
-       *>  IF IT IS NOT IN THE STOCK FILE IT WILL STRING THE REMAINING
-       *>  SIZE WITHOUT THE SIZE REMOVED
+       *>  IF IT IS NOT IN THE STOCK FILE THE SIZE LIST IS SPLIT INTO A TABLE
+       *>  AND REBUILT WITHOUT IT SO THE ITEM IS NOT LIMITED TO ONLY FIVE SIZES
            IF ItemExist = 'N'
-               EVALUATE SizeCode2
-               WHEN Size1 MOVE IDSize1 TO AvlSizes
-               WHEN Size2 MOVE IDSize2 TO AvlSizes
-               WHEN Size3 MOVE IDSize3 TO AvlSizes
-               WHEN Size4 MOVE IDSize4 TO AvlSizes
-               WHEN Size5 MOVE IDSize5 TO AvlSizes
-               END-EVALUATE
+               PERFORM SplitSizeList
+               PERFORM RemoveSizeFromList
                REWRITE ItemData
                END-REWRITE
            END-IF.
@@ -491,6 +557,9 @@
            COMPUTE TempTotal = TempTotal + TempAmount.
            MOVE TempTotal TO PrintTotal
            Display "Total Price: " PrintTotal.
+           MOVE WSRcptNo TO RCPT-NO.
+           MOVE WSCrntdate TO RCPT-DATE.
+           MOVE WSCustName TO RCPT-CUSTNAME.
            WRITE RcptInfo.
            OPEN I-O StockFile.
            CLOSE StockFile.
@@ -505,6 +574,79 @@
                WHEN 0 GO TO PrintReceipt
                WHEN 1 GO TO RcptItems
            END-EVALUATE.
+       *>  ASKS FOR THE QUANTITY BEING BOUGHT AND RE-PROMPTS IF IT IS MORE
+       *>  THAN WHAT PerStock SHOWS IS ACTUALLY AVAILABLE FOR THAT COLOR/SIZE
+       GetQty.
+           DISPLAY "Enter Item Quantity: "
+           ACCEPT ITEM-QTY.
+           MOVE ITEM-QTY TO WSITEM-QTY.
+           MOVE ITEM-QTY TO TempQty.
+           IF TempQty IS GREATER THAN PerStock
+               DISPLAY "Insufficient Stock. Available Stock: " PerStock
+               GO TO GetQty
+           END-IF.
+       *>  SPLITS THE COMMA LIST OF COLORS IN AvlColor INTO ColorTable SO THE
+       *>  ITEM IS NOT LIMITED TO A HANDFUL OF HARD-CODED COLOR VARIABLES
+       SplitColorList.
+           MOVE 1 TO ColorPtr.
+           MOVE 0 TO ColorCountWS.
+           PERFORM UNTIL ColorPtr > LENGTH OF AvlColor
+               ADD 1 TO ColorCountWS
+               UNSTRING AvlColor DELIMITED BY ','
+                   INTO ColorEntry(ColorCountWS)
+                   WITH POINTER ColorPtr
+               END-UNSTRING
+           END-PERFORM.
+       *>  REBUILDS AvlColor FROM ColorTable LEAVING OUT ColorCode2
+       RemoveColorFromList.
+           MOVE SPACES TO ColorListBuild.
+           PERFORM VARYING ColorIdx FROM 1 BY 1 UNTIL ColorIdx > ColorCountWS
+               IF ColorEntry(ColorIdx) NOT = ColorCode2
+                   IF ColorListBuild = SPACES
+                       MOVE ColorEntry(ColorIdx) TO ColorListBuild
+                   ELSE
+                       MOVE SPACES TO ColorListScratch
+                       STRING ColorListBuild DELIMITED BY SPACE
+                              ',' DELIMITED BY SIZE
+                              ColorEntry(ColorIdx) DELIMITED BY SPACE
+                           INTO ColorListScratch
+                       END-STRING
+                       MOVE ColorListScratch TO ColorListBuild
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE ColorListBuild TO AvlColor.
+       *>  SPLITS THE COMMA LIST OF SIZES IN AvlSizes INTO SizeTable SO THE
+       *>  ITEM IS NOT LIMITED TO FIVE HARD-CODED SIZE VARIABLES
+       SplitSizeList.
+           MOVE 1 TO SizePtr.
+           MOVE 0 TO SizeCountWS.
+           PERFORM UNTIL SizePtr > LENGTH OF AvlSizes
+               ADD 1 TO SizeCountWS
+               UNSTRING AvlSizes DELIMITED BY ','
+                   INTO SizeEntry(SizeCountWS)
+                   WITH POINTER SizePtr
+               END-UNSTRING
+           END-PERFORM.
+       *>  REBUILDS AvlSizes FROM SizeTable LEAVING OUT SizeCode2
+       RemoveSizeFromList.
+           MOVE SPACES TO SizeListBuild.
+           PERFORM VARYING SizeIdx FROM 1 BY 1 UNTIL SizeIdx > SizeCountWS
+               IF SizeEntry(SizeIdx) NOT = SizeCode2
+                   IF SizeListBuild = SPACES
+                       MOVE SizeEntry(SizeIdx) TO SizeListBuild
+                   ELSE
+                       MOVE SPACES TO SizeListScratch
+                       STRING SizeListBuild DELIMITED BY SPACE
+                              ',' DELIMITED BY SIZE
+                              SizeEntry(SizeIdx) DELIMITED BY SPACE
+                           INTO SizeListScratch
+                       END-STRING
+                       MOVE SizeListScratch TO SizeListBuild
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE SizeListBuild TO AvlSizes.
        *>  THIS PARAGRAGH IS RESPONSIBLE FOR THE DISPLAY OF THE RECIPT
        *>  AND ALSO THE COMPUTAION FOR THE CHANGE
        PrintReceipt.
@@ -519,6 +661,7 @@
                DISPLAY "Received Cash is not enough"
                GO TO PrintReceipt
            END-IF.
+           MOVE TempTotal TO WSReceiptTotal.
            MOVE AmountReceived TO Cash.
            SUBTRACT TempTotal FROM AmountReceived GIVING TempChange.
            MOVE TempChange TO PrintChange.
@@ -528,6 +671,7 @@
            DISPLAY "                        SHOENIVERSE COMPANY                       ".
            DISPLAY "                1016 Anonas, Sta. Mesa, Manila                    ".
            DISPLAY "******************************************************************".
+           DISPLAY "RECEIPT NO: " WSRcptNo
            DISPLAY "DATE: " WSCrntdate
            DISPLAY "CUSTOMER NAME: " WSCustName
            DISPLAY SPACE
@@ -537,7 +681,10 @@
            PERFORM UNTIL WSEOF='Y'
                READ ReceiptFile INTO WSRcptInfo
                    AT END MOVE 'Y' TO WSEOF
-                   NOT AT END DISPLAY WSRcptInfo
+                   NOT AT END
+                       IF WSRCPT-NO = WSRcptNo
+                           DISPLAY WSITEM-DESC
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE ReceiptFile.
@@ -545,9 +692,319 @@
            DISPLAY"                                         TOTAL PRICE:"PrintTotal.
            DISPLAY"                                     AMOUNT RECEIVED:"Cash.
            DISPLAY"                                              CHANGE:"PrintChange.
+           PERFORM UpdateCustomer.
        *>  AFTER DISPLAYING THE RECIPT IT WILL GO BACK TO ASK
        *>  IF THE USER WANTS A NEW RECEIPT OR TO GO TO MAIN MENU
            GO TO RcptOptions.
+       *>  WRITES OR UPDATES THIS CUSTOMER'S RUNNING RECORD IN CUSTOMERFILE
+       *>  SAME READ-THEN-WRITE-OR-REWRITE PATTERN USED FOR BRANDFILE
+       UpdateCustomer.
+           MOVE WSCustName TO CustName.
+           OPEN I-O CustomerFile.
+           MOVE 'Y' TO ItemExist.
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO ItemExist
+           END-READ.
+           IF ItemExist = 'Y'
+               ADD 1 TO CustPurchCount
+               ADD WSReceiptTotal TO CustTotalSpent
+               REWRITE CustomerData
+               END-REWRITE
+           ELSE
+               MOVE 1 TO CustPurchCount
+               MOVE WSReceiptTotal TO CustTotalSpent
+               WRITE CustomerData
+               END-WRITE
+           END-IF.
+           CLOSE CustomerFile.
+       *>  TOTALS THE DAY'S SALES FROM THE JOURNAL, ARCHIVES THE JOURNAL
+       *>  SO IT DOES NOT KEEP GROWING FOREVER, AND RESETS IT FOR THE NEXT DAY
+       EndOfDay.
+           DISPLAY SPACE
+           DISPLAY "END OF DAY CLOSE"
+           MOVE 0 TO WSDayTotal
+           MOVE 0 TO WSDayRcptCount
+           MOVE 0 TO WSLastRcptNo
+           OPEN INPUT ReceiptFile
+           IF WSRcptStatus NOT = "00"
+               DISPLAY "No Sales Recorded for Today"
+           ELSE
+               MOVE "N" TO WSEOF
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ ReceiptFile INTO WSRcptInfo
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END
+                           MOVE WSITEM-AMOUNT TO WSItemAmtNum
+                           ADD WSItemAmtNum TO WSDayTotal
+                           IF WSRCPT-NO NOT = WSLastRcptNo
+                               ADD 1 TO WSDayRcptCount
+                               MOVE WSRCPT-NO TO WSLastRcptNo
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ReceiptFile
+               MOVE WSDayTotal TO WSDayPrintTotal
+               DISPLAY "Total Receipts Today : " WSDayRcptCount
+               DISPLAY "Total Sales Today    : " WSDayPrintTotal
+               DISPLAY "Enter Date Being Closed (MM/DD/YYYY): "
+               ACCEPT WSCloseDate
+               PERFORM ArchiveJournal
+               PERFORM ExportAccounting
+               DISPLAY "Journal Archived and Reset for the Next Day"
+           END-IF.
+       *>  COPIES TODAY'S JOURNAL RECORDS INTO THE PERMANENT ARCHIVE
+       *>  THEN TRUNCATES Receipt.txt SO TOMORROW STARTS WITH AN EMPTY JOURNAL
+       ArchiveJournal.
+           OPEN EXTEND ReceiptArchiveFile
+           IF WSArchStatus NOT = "00"
+               OPEN OUTPUT ReceiptArchiveFile
+               CLOSE ReceiptArchiveFile
+               OPEN EXTEND ReceiptArchiveFile
+           END-IF.
+           OPEN INPUT ReceiptFile
+           MOVE "N" TO WSEOF
+           PERFORM UNTIL WSEOF = 'Y'
+               READ ReceiptFile INTO WSRcptInfo
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       MOVE WSRCPT-NO TO ARCPT-NO
+                       MOVE WSRCPT-DATE TO ARCPT-DATE
+                       MOVE WSRCPT-CUSTNAME TO ARCPT-CUSTNAME
+                       MOVE WSITEM-DESC TO AITEM-DESC
+                       WRITE ArchRcptInfo
+               END-READ
+           END-PERFORM
+           CLOSE ReceiptFile
+           CLOSE ReceiptArchiveFile
+           OPEN OUTPUT ReceiptFile
+           CLOSE ReceiptFile.
+       *>  WRITES A PLAIN DELIMITED FILE THE ACCOUNTING SYSTEM CAN IMPORT
+       *>  WITH THE CLOSING DATE, EACH BRAND'S TOTAL SOLD, AND THE DAY'S TOTALS
+       ExportAccounting.
+           OPEN OUTPUT AcctExportFile
+           MOVE SPACES TO WSExportLine
+           STRING "DATE" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WSCloseDate DELIMITED BY SPACE
+               INTO WSExportLine
+           END-STRING
+           WRITE AcctExportRec FROM WSExportLine
+           OPEN I-O BrandFile
+           MOVE "N" TO WSEOF
+           PERFORM UNTIL WSEOF = 'Y'
+               READ BrandFile NEXT RECORD INTO WSBrandData
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       MOVE SPACES TO WSExportLine
+                       MOVE WSSold TO WSSoldNum
+                       STRING "BRAND" DELIMITED BY SIZE
+                           "," DELIMITED BY SIZE
+                           WSBrandName DELIMITED BY SPACE
+                           "," DELIMITED BY SIZE
+                           WSSoldNum DELIMITED BY SIZE
+                           INTO WSExportLine
+                       END-STRING
+                       WRITE AcctExportRec FROM WSExportLine
+               END-READ
+           END-PERFORM
+           CLOSE BrandFile
+           MOVE SPACES TO WSExportLine
+           MOVE WSDayTotal TO WSDayTotalExport
+           STRING "TOTALS" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WSDayRcptCount DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WSDayTotalExport DELIMITED BY SIZE
+               INTO WSExportLine
+           END-STRING
+           WRITE AcctExportRec FROM WSExportLine
+           CLOSE AcctExportFile.
+       *>  THE 5TH OPTION IN THE MAIN MENU
+       *>  REVERSES A SALE - RESTORES THE STOCKFILE AND INVENTORYFILE RECORDS
+       *>  THE SALE REDUCED OR DELETED, AND TAKES THE QUANTITY BACK OFF OF
+       *>  THE BRAND'S SOLD COUNT
+       ProcessReturn.
+           DISPLAY SPACE
+           DISPLAY "PROCESS RETURN"
+           OPEN I-O InventoryFile.
+           OPEN I-O StockFile.
+           OPEN I-O BrandFile.
+           DISPLAY "Enter Item Name Being Returned: "
+           ACCEPT ItemName
+           MOVE ItemName TO STItmName
+           DISPLAY "Enter Item Color: "
+           ACCEPT ColorCode
+           DISPLAY "Enter Item Size: "
+           ACCEPT SizeCode
+           DISPLAY "Enter Quantity Returned: "
+           ACCEPT TempQty.
+       *>  IF THE ITEM WAS THE LAST ONE SOLD ITS INVENTORY RECORD WAS DELETED
+       *>  SO IT HAS TO BE RE-WRITTEN WITH DETAILS RE-ENTERED BY THE CASHIER
+           MOVE 'Y' TO ItemExist.
+           READ InventoryFile
+               INVALID KEY MOVE 'N' TO ItemExist
+           END-READ.
+           IF ItemExist = 'N'
+               PERFORM RestoreInventoryRecord
+           ELSE
+               PERFORM RestoreInventoryStock
+           END-IF.
+       *>  THE STOCKFILE RECORD FOR THIS EXACT COLOR AND SIZE MAY ALSO HAVE
+       *>  BEEN DELETED WHEN THE LAST ONE OF IT WAS SOLD
+           MOVE 'Y' TO StockExist.
+           READ StockFile
+               INVALID KEY MOVE 'N' TO StockExist
+           END-READ.
+           IF StockExist = 'N'
+               MOVE TempQty TO PerStock
+               WRITE StockData
+                   NOT INVALID KEY DISPLAY "Stock Record Restored."
+               END-WRITE
+           ELSE
+               MOVE PerStock TO TempStock2
+               ADD TempQty TO TempStock2
+               MOVE TempStock2 TO PerStock
+               REWRITE StockData
+               END-REWRITE
+           END-IF.
+           PERFORM ReverseBrandSold.
+           CLOSE InventoryFile.
+           CLOSE StockFile.
+           CLOSE BrandFile.
+           DISPLAY "Return Processed Successfully".
+       *>  RE-CREATES AN INVENTORY RECORD THAT WAS DELETED WHEN ITS LAST
+       *>  STOCK WAS SOLD - THE CASHIER RE-ENTERS THE PRICE AND REORDER POINT
+       *>  SINCE THOSE ARE NOT CARRIED ON THE RECEIPT
+       RestoreInventoryRecord.
+           DISPLAY "Item Record Was Removed From Inventory - Re-Enter its Details"
+           DISPLAY "Enter Price: "
+           ACCEPT Price
+           DISPLAY "Enter Reorder Point: "
+           ACCEPT ReorderPt
+           MOVE ColorCode TO AvlColor
+           MOVE SizeCode TO AvlSizes
+           MOVE TempQty TO Stock
+           WRITE ItemData
+               NOT INVALID KEY DISPLAY "Item Record Restored."
+           END-WRITE.
+       *>  THE INVENTORY RECORD STILL EXISTS - ADD THE QUANTITY BACK TO ITS
+       *>  STOCK AND, IF THE COLOR OR SIZE HAD BEEN REMOVED FROM THE LIST
+       *>  BECAUSE THIS WAS THE LAST ONE OF IT, ADD IT BACK TO THE LIST
+       RestoreInventoryStock.
+           PERFORM SplitColorList.
+           MOVE 'N' TO ColorFound.
+           PERFORM VARYING ColorIdx FROM 1 BY 1 UNTIL ColorIdx > ColorCountWS
+               IF ColorEntry(ColorIdx) = ColorCode
+                   MOVE 'Y' TO ColorFound
+               END-IF
+           END-PERFORM.
+           IF ColorFound = 'N'
+               MOVE Clear TO FinalColor
+               STRING AvlColor DELIMITED BY SPACE
+                      ',' DELIMITED BY SIZE
+                      ColorCode DELIMITED BY SPACE
+                   INTO FinalColor
+               END-STRING
+               MOVE FinalColor TO AvlColor
+           END-IF.
+           PERFORM SplitSizeList.
+           MOVE 'N' TO SizeFound.
+           PERFORM VARYING SizeIdx FROM 1 BY 1 UNTIL SizeIdx > SizeCountWS
+               IF SizeEntry(SizeIdx) = SizeCode
+                   MOVE 'Y' TO SizeFound
+               END-IF
+           END-PERFORM.
+           IF SizeFound = 'N'
+               MOVE Clear TO FinalSIze
+               STRING AvlSizes DELIMITED BY SPACE
+                      ',' DELIMITED BY SIZE
+                      SizeCode DELIMITED BY SPACE
+                   INTO FinalSIze
+               END-STRING
+               MOVE FinalSIze TO AvlSizes
+           END-IF.
+           MOVE Stock TO TempStock2.
+           ADD TempQty TO TempStock2.
+           MOVE TempStock2 TO Stock.
+           REWRITE ItemData
+           END-REWRITE.
+       *>  TAKES THE RETURNED QUANTITY BACK OFF OF THE BRAND'S SOLD COUNT
+       *>  SAME BRAND-CODE LOOKUP USED WHEN A SALE ADDS TO THE SOLD COUNT
+       ReverseBrandSold.
+           EVALUATE Brand
+           WHEN 'ADS' MOVE 'ADIDAS' TO BrandName
+           WHEN 'PUM' MOVE 'PUMA' TO BrandName
+           WHEN 'SKE' MOVE 'SKETCHERS' TO BrandName
+           WHEN 'FIL' MOVE 'FILA' TO BrandName
+           WHEN 'NIK' MOVE 'NIKE' TO BrandName
+           END-EVALUATE.
+           MOVE 'Y' TO ItemExist.
+           READ BrandFile
+               INVALID KEY MOVE 'N' TO ItemExist
+           END-READ.
+           IF ItemExist = 'Y'
+               MOVE Sold TO TempSold
+               IF TempSold IS GREATER THAN TempQty
+                   SUBTRACT TempQty FROM TempSold GIVING Sold
+               ELSE
+                   MOVE 0 TO Sold
+               END-IF
+               REWRITE BrandData
+               END-REWRITE
+           END-IF.
+       *>  THE 6TH OPTION IN THE MAIN MENU
+       *>  SHOWS A CUSTOMER'S RUNNING TOTALS FROM CUSTOMERFILE, THEN EVERY
+       *>  ITEM LINE ON RECORD FOR THAT CUSTOMER FROM TODAY'S JOURNAL AND
+       *>  FROM THE ARCHIVE OF PAST CLOSED DAYS
+       CustomerInquiry.
+           DISPLAY SPACE
+           DISPLAY "CUSTOMER PURCHASE HISTORY INQUIRY"
+           DISPLAY "Enter Customer Name: "
+           ACCEPT InqCustName.
+           MOVE InqCustName TO CustName.
+           OPEN INPUT CustomerFile.
+           MOVE 'Y' TO ItemExist.
+           READ CustomerFile
+               INVALID KEY MOVE 'N' TO ItemExist
+           END-READ.
+           IF ItemExist = 'Y'
+               MOVE CustTotalSpent TO WSCustTotalPrint
+               DISPLAY "Total Visits : " CustPurchCount
+               DISPLAY "Total Spent  : " WSCustTotalPrint
+           ELSE
+               DISPLAY "No Purchase Record Found for this Customer"
+           END-IF.
+           CLOSE CustomerFile.
+           DISPLAY SPACE
+           DISPLAY "ITEMS               COLOR          SZ  QTY         PRICE"
+           OPEN INPUT ReceiptFile.
+           IF WSRcptStatus = "00"
+               MOVE "N" TO WSEOF
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ ReceiptFile INTO WSRcptInfo
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END
+                           IF WSRCPT-CUSTNAME = InqCustName
+                               DISPLAY WSITEM-DESC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ReceiptFile
+           END-IF.
+           OPEN INPUT ReceiptArchiveFile.
+           IF WSArchStatus = "00"
+               MOVE "N" TO WSEOF
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ ReceiptArchiveFile INTO WSRcptInfo
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END
+                           IF WSRCPT-CUSTNAME = InqCustName
+                               DISPLAY WSITEM-DESC
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ReceiptArchiveFile
+           END-IF.
        *>  THE 2ND OPTION IN THE MAIN MENU
        *>  THIS PARAGRAGH CONSIST OF ALL THE ACTIONS FOR THE INVENTORY
        *>  ALSO THE DISPLAY OF ALL THE ITEMS
@@ -601,11 +1058,13 @@
                DISPLAY "ADVANCE INVENTORY SETTINGS"
                DISPLAY "1. Display Stocks"
                DISPLAY "2. Change Item Price"
+               DISPLAY "3. Low Stock Reorder Report"
                DISPLAY "ENTER ANY KEY TO EXIT"
                ACCEPT Num
                EVALUATE Num
                    WHEN 1 PERFORM DisplayStock
                    WHEN 2 PERFORM EditPrice
+                   WHEN 3 PERFORM ReorderReport
                    WHEN OTHER MOVE 'N' TO StayOpen
                END-EVALUATE
            END-PERFORM.
@@ -622,6 +1081,22 @@
                    NOT AT END DISPLAY StockData
                END-READ
            END-PERFORM.
+       *>  THIS PARAGRAPH LISTS ONLY THE ITEMS AT OR BELOW THEIR REORDER POINT
+       *>  SO RESTOCKING DECISIONS DO NOT DEPEND ON SCROLLING THROUGH DisplayStock
+       ReorderReport.
+           DISPLAY SPACE
+           DISPLAY "LOW STOCK REORDER REPORT"
+           DISPLAY "ITEM                STOCK     REORDER POINT"
+           MOVE 'N' TO WSEOF
+           PERFORM UNTIL WSEOF='Y'
+               READ InventoryFile NEXT RECORD INTO WSItemData
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       IF WSStock IS LESS THAN OR EQUAL TO WSReorderPt
+                           DISPLAY WSItemName SPACE WSStock SPACE WSReorderPt
+                       END-IF
+               END-READ
+           END-PERFORM.
        *>  THIS IS TO CHANGE THE PRICE OF AN ITEM
        *>  THIS IS NOT MENTIIONED IN THE PRACTICE DEFENSE
        *>  BUT WE THINK IT IS ALSO NEEDED WHEN THERE IS A SALE IN THE STORE
@@ -638,12 +1113,32 @@
                IF ItemExist='N'
                    DISPLAY "Item Does not Exist"
                ELSE
+                   MOVE Price TO WSOldPrice
                    DISPLAY "New Price:"
                    ACCEPT Price
+                   DISPLAY "Enter Date of Change (MM/DD/YYYY): "
+                   ACCEPT WSPLDate
+                   PERFORM LogPriceChange
                    DISPLAY "Price Updated Successfully"
                END-IF.
            REWRITE ItemData
            END-REWRITE.
+       *>  APPENDS THE OLD PRICE, NEW PRICE, AND DATE TO THE PRICE AUDIT LOG
+       *>  SAME OPEN EXTEND WITH A FILE-NOT-FOUND FALLBACK USED FOR THE
+       *>  SALES JOURNAL SO THE LOG ALSO ACCUMULATES ACROSS RUNS
+       LogPriceChange.
+           OPEN EXTEND PriceLogFile.
+           IF WSPLogStatus NOT = "00"
+               OPEN OUTPUT PriceLogFile
+               CLOSE PriceLogFile
+               OPEN EXTEND PriceLogFile
+           END-IF.
+           MOVE ItemName TO PL-ITEM.
+           MOVE WSOldPrice TO PL-OLDPRICE.
+           MOVE Price TO PL-NEWPRICE.
+           MOVE WSPLDate TO PL-DATE.
+           WRITE PriceLogRec.
+           CLOSE PriceLogFile.
        *>  THE PARAGRAPH FOR ADDING NEW ITEM
        *>  IT WILL CREATE A NEW RECORD FOR BOTH THE INVENTORY AND STOCK FILE
        AddItem.
@@ -661,6 +1156,8 @@
                ACCEPT Price.
                DISPLAY "Stock : "
                ACCEPT Stock.
+               DISPLAY "Reorder Point : "
+               ACCEPT ReorderPt.
                MOVE Stock TO PerStock.
                WRITE StockData
                    INVALID KEY DISPLAY "Item Already Exist"
@@ -814,12 +1311,14 @@
            DISPLAY "1. Top Brand Sold"
            DISPLAY "2. Cheapest Item"
            DISPLAY "3. Most Expensive Item"
+           DISPLAY "4. Inventory Valuation Report"
            DISPLAY "0. Return to Main Menu"
            ACCEPT Choice
            EVALUATE Choice
            WHEN 1 PERFORM TopBrand
            WHEN 2 PERFORM CheapItem
            WHEN 3 PERFORM ExpensiveItem
+           WHEN 4 PERFORM ValuationReport
            WHEN 0 GO TO MAIN
            WHEN OTHER GO TO ItemRecommend
            END-EVALUATE.
@@ -917,3 +1416,55 @@
            END-PERFORM.
            CLOSE ExpensiveFile.
            GO TO ItemRecommend.
+       *>  WALKS THE INVENTORY FILE AND VALUES EACH ITEM AS PRICE * STOCK
+       *>  ON HAND, THEN BREAKS THE TOTAL DOWN BY BRAND USING THE SAME
+       *>  BRAND-CODE EVALUATE USED WHEN A SALE UPDATES BRANDFILE
+       ValuationReport.
+           DISPLAY SPACE
+           DISPLAY "INVENTORY VALUATION REPORT"
+           MOVE 0 TO WSValAdidas
+           MOVE 0 TO WSValPuma
+           MOVE 0 TO WSValSketchers
+           MOVE 0 TO WSValFila
+           MOVE 0 TO WSValNike
+           MOVE 0 TO WSValTotal
+           OPEN INPUT InventoryFile.
+           DISPLAY SPACE
+           DISPLAY "Item Name                 Price      Stock         Value"
+           MOVE "N" TO WSEOF.
+           PERFORM UNTIL WSEOF = 'Y'
+               READ InventoryFile NEXT RECORD INTO WSItemData
+                   AT END MOVE 'Y' TO WSEOF
+                   NOT AT END
+                       MOVE WSPrice TO WSPriceNum
+                       MOVE WSStock TO WSStockNum
+                       COMPUTE WSItemValue = WSPriceNum * WSStockNum
+                       MOVE WSItemValue TO WSPrintValue
+                       DISPLAY WSItemName "  " WSPrice "  " WSStock "  " WSPrintValue
+                       ADD WSItemValue TO WSValTotal
+                       EVALUATE WSBrand
+                           WHEN 'ADS' ADD WSItemValue TO WSValAdidas
+                           WHEN 'PUM' ADD WSItemValue TO WSValPuma
+                           WHEN 'SKE' ADD WSItemValue TO WSValSketchers
+                           WHEN 'FIL' ADD WSItemValue TO WSValFila
+                           WHEN 'NIK' ADD WSItemValue TO WSValNike
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+           CLOSE InventoryFile.
+           DISPLAY SPACE
+           DISPLAY "VALUATION BY BRAND"
+           MOVE WSValAdidas TO WSPrintValue
+           DISPLAY "ADIDAS     : " WSPrintValue
+           MOVE WSValPuma TO WSPrintValue
+           DISPLAY "PUMA       : " WSPrintValue
+           MOVE WSValSketchers TO WSPrintValue
+           DISPLAY "SKETCHERS  : " WSPrintValue
+           MOVE WSValFila TO WSPrintValue
+           DISPLAY "FILA       : " WSPrintValue
+           MOVE WSValNike TO WSPrintValue
+           DISPLAY "NIKE       : " WSPrintValue
+           MOVE WSValTotal TO WSPrintValue
+           DISPLAY SPACE
+           DISPLAY "TOTAL INVENTORY VALUE: " WSPrintValue.
+           GO TO ItemRecommend.
